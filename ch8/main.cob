@@ -16,6 +16,12 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TERMINAL-OUTPUT   ASSIGN TO DISPLAY
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE       ASSIGN TO
+                                     "/home/proxa/doc/cob/c0805-rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-FILE        ASSIGN TO
+                                     "/home/proxa/doc/cob/c0805-err"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
 
       *****************************************************************
@@ -32,7 +38,22 @@
            05  GPA-IN                        PIC 9V99.
            05  CREDITS-EARNED-IN             PIC 9(3).
 
+       FD TERMINAL-OUTPUT.
+       01  TERMINAL-OUTPUT-REC               PIC X(80).
+
+       FD REPORT-FILE.
+       01  REPORT-REC                        PIC X(80).
+
+       FD ERROR-FILE.
+       01  ERROR-REC.
+           05  ERR-RECORD-NO                 PIC ZZZZ9.
+           05  FILLER                        PIC X(3)  VALUE SPACE.
+           05  ERR-REASON                    PIC X(30).
+
        WORKING-STORAGE SECTION.
+       01  WS-REPORT-LINE                    PIC X(80) VALUE SPACE.
+       01  WS-RECORD-COUNT                   PIC 9(5)  VALUE ZERO.
+       01  WS-ERROR-REASON                   PIC X(30) VALUE SPACE.
        01  EOF                               PIC 9(1)  VALUE ZERO.
        01  TOTAL-STUDENTS                    PIC 9(3)  VALUE ZERO.
        01  STUDENTS-GPA-LOW                  PIC 9(3)  VALUE ZERO.
@@ -42,9 +63,11 @@
        01  SOPHOMORES                        PIC 9(3)  VALUE ZERO.
        01  JUNIORS                           PIC 9(3)  VALUE ZERO.
        01  SENIORS                           PIC 9(3)  VALUE ZERO.
+       01  GRADUATES                         PIC 9(3)  VALUE ZERO.
        01  HIGH-GPA-BUSINESS                 PIC 9(3)  VALUE ZERO.
        01  HIGH-GPA-LIBERAL-ARTS             PIC 9(3)  VALUE ZERO.
        01  HIGH-GPA-ENGINEERING              PIC 9(3)  VALUE ZERO.
+       01  HIGH-GPA-CONT-ED                  PIC 9(3)  VALUE ZERO.
        01  HIGH-CREDIT-LOW-GPA               PIC 9(3)  VALUE ZERO.
        01  PERCENT-GPA-LOW                   PIC 99V99 VALUE ZERO.
        01  PERCENT-GPA-MID                   PIC 99V99 VALUE ZERO.
@@ -52,27 +75,42 @@
        01  PERCENT-HIGH-BUSINESS             PIC 99V99 VALUE ZERO.
        01  PERCENT-HIGH-LIBERAL-ARTS         PIC 99V99 VALUE ZERO.
        01  PERCENT-HIGH-ENGINEERING          PIC 99V99 VALUE ZERO.
+       01  PERCENT-HIGH-CONT-ED              PIC 99V99 VALUE ZERO.
        01  PERCENT-HIGH-GPA-FRESHMEN         PIC 99V99 VALUE ZERO.
        01  PERCENT-HIGH-GPA-SOPHOMORES       PIC 99V99 VALUE ZERO.
        01  PERCENT-HIGH-GPA-JUNIORS          PIC 99V99 VALUE ZERO.
        01  PERCENT-HIGH-GPA-SENIORS          PIC 99V99 VALUE ZERO.
+       01  PERCENT-HIGH-GPA-GRADUATES        PIC 99V99 VALUE ZERO.
        01  PERCENT-GPA-STRING                PIC X(60) VALUE SPACE.
        01  PERCENT-MAJOR-STRING              PIC X(60) VALUE SPACE.
        01  HIGH-CREDIT-LOW-GPA-STRING        PIC X(60) VALUE SPACE.
        01  PERCENT-HIGH-GPA-CLASS-STRING     PIC X(60) VALUE SPACE.
        01  SEPARATOR                         PIC X(80) VALUE SPACE.
-       01  COLOR-CODES.
-           05  BLUE                          PIC 9(1)  VALUE 1.
-           05  RED                           PIC 9(1)  VALUE 4.
-           05  WHITE                         PIC 9(1)  VALUE 7.
-       SCREEN SECTION.
-       01  ERROR-WARNING.
-           05  LINE 13 COLUMN 10
-                   BEEP
-                   FOREGROUND-COLOR WHITE
-                       HIGHLIGHT
-                   BACKGROUND-COLOR RED
-                   VALUE "ERROR!".
+       01  DEANS-LIST-STRING                 PIC X(60) VALUE SPACE.
+       01  DEANS-LIST-COUNT                  PIC 9(3)  VALUE ZERO.
+       01  DEANS-LIST-CAPACITY               PIC 9(3)  VALUE 500.
+       01  DEANS-LIST-TABLE.
+           05  DEANS-LIST-ENTRY  OCCURS 500 TIMES.
+               10  DL-SOC-SEC                PIC X(9).
+               10  DL-NAME                   PIC X(21).
+               10  DL-SCHOOL-CODE            PIC X(1).
+       01  DL-SUB                            PIC 9(3)  VALUE ZERO.
+       01  DL-SUB2                           PIC 9(3)  VALUE ZERO.
+       01  DL-TEMP-ENTRY.
+           05  DL-TEMP-SOC-SEC               PIC X(9).
+           05  DL-TEMP-NAME                  PIC X(21).
+           05  DL-TEMP-SCHOOL-CODE           PIC X(1).
+       01  PROBATION-LIST-STRING             PIC X(60) VALUE SPACE.
+       01  PROBATION-LIST-COUNT              PIC 9(3)  VALUE ZERO.
+       01  PROBATION-LIST-CAPACITY           PIC 9(3)  VALUE 500.
+       01  PROBATION-LIST-TABLE.
+           05  PROBATION-LIST-ENTRY  OCCURS 500 TIMES.
+               10  PL-SOC-SEC                PIC X(9).
+               10  PL-NAME                   PIC X(21).
+               10  PL-GPA                    PIC 9V99.
+               10  PL-CREDITS                PIC 9(3).
+       01  PL-SUB                            PIC 9(3)  VALUE ZERO.
+       01  PL-GPA-EDIT                       PIC 9.99  VALUE ZERO.
 
 
       *****************************************************************
@@ -85,6 +123,7 @@
                    AT END
                        MOVE 1 TO EOF
                    NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
                        PERFORM 400-EVAL-GPA
                END-READ
            END-PERFORM
@@ -92,13 +131,18 @@
            PERFORM 525-CLASS-CODE-CALC
            PERFORM 550-HIGH-GPA-MAJOR-CALC
            PERFORM 600-PRINT-OUTPUT
+           PERFORM 575-SORT-DEANS-LIST
+           PERFORM 620-PRINT-DEANS-LIST
+           PERFORM 630-PRINT-PROBATION-LIST
            PERFORM 200-CLOSE
        STOP RUN.
 
        150-INIT.
            OPEN INPUT STUDENT-DATA-FILE
            OPEN OUTPUT TERMINAL-OUTPUT
-           SET PERCENT-GPA-STRING TO 
+           OPEN OUTPUT REPORT-FILE
+           OPEN OUTPUT ERROR-FILE
+           SET PERCENT-GPA-STRING TO
            "          PERCENTAGE OF STUDENTS WITH A GPA.."
            SET PERCENT-MAJOR-STRING TO 
            "  PERCENTAGE OF STUDENTS WITH A GPA OVER 3.0 MAJORING IN.."
@@ -106,18 +150,36 @@
            "     STUDENTS UNDER 2.00 GPA AND OVER 100 CREDITS.."
            SET PERCENT-HIGH-GPA-CLASS-STRING TO
            "     DISTRIBUTION OF STUDENTS WITH A GPA OVER 3.0.."
+           SET DEANS-LIST-STRING TO
+           "     DEAN'S LIST ROSTER (GPA OVER 3.0) BY SCHOOL.."
+           SET PROBATION-LIST-STRING TO
+           "     ACADEMIC PROBATION ROSTER (GPA UNDER 2.00)..  "
            SET SEPARATOR TO
            "**********************************************************".
 
        200-CLOSE.
            CLOSE STUDENT-DATA-FILE
-           CLOSE TERMINAL-OUTPUT.
+           CLOSE TERMINAL-OUTPUT
+           CLOSE REPORT-FILE
+           CLOSE ERROR-FILE.
 
        400-EVAL-GPA.
            ADD 1 TO TOTAL-STUDENTS
            EVALUATE TRUE
-               WHEN GPA-IN < 2.0 
+               WHEN GPA-IN < 2.0
                    ADD 1 TO STUDENTS-GPA-LOW
+                   IF PROBATION-LIST-COUNT < PROBATION-LIST-CAPACITY
+                       ADD 1 TO PROBATION-LIST-COUNT
+                       MOVE SOCIAL-SECURITY-IN
+                           TO PL-SOC-SEC (PROBATION-LIST-COUNT)
+                       MOVE NAME-IN TO PL-NAME (PROBATION-LIST-COUNT)
+                       MOVE GPA-IN TO PL-GPA (PROBATION-LIST-COUNT)
+                       MOVE CREDITS-EARNED-IN
+                           TO PL-CREDITS (PROBATION-LIST-COUNT)
+                   ELSE
+                       DISPLAY "PROBATION ROSTER FULL - SKIPPING "
+                           SOCIAL-SECURITY-IN
+                   END-IF
                    IF CREDITS-EARNED-IN > 100
                        ADD 1 TO HIGH-CREDIT-LOW-GPA
                    END-IF
@@ -125,20 +187,39 @@
                    ADD 1 TO STUDENTS-GPA-MID
                WHEN GPA-IN > 3.0
                    ADD 1 TO STUDENTS-GPA-HIGH
+                   IF DEANS-LIST-COUNT < DEANS-LIST-CAPACITY
+                       ADD 1 TO DEANS-LIST-COUNT
+                       MOVE SOCIAL-SECURITY-IN
+                           TO DL-SOC-SEC (DEANS-LIST-COUNT)
+                       MOVE NAME-IN TO DL-NAME (DEANS-LIST-COUNT)
+                       MOVE SCHOOL-CODE-IN
+                           TO DL-SCHOOL-CODE (DEANS-LIST-COUNT)
+                   ELSE
+                       DISPLAY "DEAN'S LIST ROSTER FULL - SKIPPING "
+                           SOCIAL-SECURITY-IN
+                   END-IF
                    EVALUATE SCHOOL-CODE-IN
                        WHEN 1        ADD 1 TO HIGH-GPA-BUSINESS
                        WHEN 2        ADD 1 TO HIGH-GPA-LIBERAL-ARTS
                        WHEN 3        ADD 1 TO HIGH-GPA-ENGINEERING
-                       WHEN OTHER    PERFORM 999-ERROR
+                       WHEN 4        ADD 1 TO HIGH-GPA-CONT-ED
+                       WHEN OTHER
+                           MOVE "INVALID SCHOOL CODE" TO WS-ERROR-REASON
+                           PERFORM 999-ERROR
                    END-EVALUATE
                    EVALUATE CLASS-CODE-IN
-                       WHEN 1        ADD 1 TO FRESHMEN 
+                       WHEN 1        ADD 1 TO FRESHMEN
                        WHEN 2        ADD 1 TO SOPHOMORES
                        WHEN 3        ADD 1 TO JUNIORS
                        WHEN 4        ADD 1 TO SENIORS
-                       WHEN OTHER    PERFORM 999-ERROR
+                       WHEN 5        ADD 1 TO GRADUATES
+                       WHEN OTHER
+                           MOVE "INVALID CLASS CODE" TO WS-ERROR-REASON
+                           PERFORM 999-ERROR
                    END-EVALUATE
-               WHEN OTHER PERFORM 999-ERROR
+               WHEN OTHER
+                   MOVE "INVALID GPA VALUE" TO WS-ERROR-REASON
+                   PERFORM 999-ERROR
            END-EVALUATE.
 
        500-GPA-PERCENT-CALC.
@@ -157,7 +238,9 @@
            COMPUTE PERCENT-HIGH-GPA-JUNIORS ROUNDED =
                    JUNIORS / STUDENTS-GPA-HIGH * 100
            COMPUTE PERCENT-HIGH-GPA-SENIORS ROUNDED =
-                   SENIORS / STUDENTS-GPA-HIGH * 100.
+                   SENIORS / STUDENTS-GPA-HIGH * 100
+           COMPUTE PERCENT-HIGH-GPA-GRADUATES ROUNDED =
+                   GRADUATES / STUDENTS-GPA-HIGH * 100.
 
        550-HIGH-GPA-MAJOR-CALC.
            COMPUTE PERCENT-HIGH-BUSINESS ROUNDED =
@@ -165,41 +248,134 @@
            COMPUTE PERCENT-HIGH-LIBERAL-ARTS ROUNDED =
                    HIGH-GPA-LIBERAL-ARTS / STUDENTS-GPA-HIGH * 100
            COMPUTE PERCENT-HIGH-ENGINEERING ROUNDED =
-                   HIGH-GPA-ENGINEERING / STUDENTS-GPA-HIGH * 100. 
+                   HIGH-GPA-ENGINEERING / STUDENTS-GPA-HIGH * 100
+           COMPUTE PERCENT-HIGH-CONT-ED ROUNDED =
+                   HIGH-GPA-CONT-ED / STUDENTS-GPA-HIGH * 100.
+
+       575-SORT-DEANS-LIST.
+           PERFORM VARYING DL-SUB FROM 1 BY 1
+               UNTIL DL-SUB > DEANS-LIST-COUNT - 1
+             PERFORM VARYING DL-SUB2 FROM 1 BY 1
+                 UNTIL DL-SUB2 > DEANS-LIST-COUNT - DL-SUB
+               IF DL-SCHOOL-CODE (DL-SUB2) >
+                  DL-SCHOOL-CODE (DL-SUB2 + 1)
+                 MOVE DEANS-LIST-ENTRY (DL-SUB2)
+                     TO DL-TEMP-ENTRY
+                 MOVE DEANS-LIST-ENTRY (DL-SUB2 + 1)
+                     TO DEANS-LIST-ENTRY (DL-SUB2)
+                 MOVE DL-TEMP-ENTRY
+                     TO DEANS-LIST-ENTRY (DL-SUB2 + 1)
+               END-IF
+             END-PERFORM
+           END-PERFORM.
+
+       605-EMIT-LINE.
+           DISPLAY WS-REPORT-LINE
+           WRITE REPORT-REC FROM WS-REPORT-LINE
+           MOVE SPACE TO WS-REPORT-LINE.
+
+       620-PRINT-DEANS-LIST.
+           MOVE SEPARATOR TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           MOVE DEANS-LIST-STRING TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           PERFORM VARYING DL-SUB FROM 1 BY 1
+                   UNTIL DL-SUB > DEANS-LIST-COUNT
+               STRING DL-NAME (DL-SUB) "  " DL-SOC-SEC (DL-SUB)
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM 605-EMIT-LINE
+           END-PERFORM
+           MOVE SEPARATOR TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE.
+
+       630-PRINT-PROBATION-LIST.
+           MOVE SEPARATOR TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           MOVE PROBATION-LIST-STRING TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           PERFORM VARYING PL-SUB FROM 1 BY 1
+                   UNTIL PL-SUB > PROBATION-LIST-COUNT
+               MOVE PL-GPA (PL-SUB) TO PL-GPA-EDIT
+               STRING PL-NAME (PL-SUB) "  " PL-SOC-SEC (PL-SUB)
+                   "  GPA: " PL-GPA-EDIT
+                   "  CREDITS: " PL-CREDITS (PL-SUB)
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM 605-EMIT-LINE
+           END-PERFORM
+           MOVE SEPARATOR TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE.
 
        600-PRINT-OUTPUT.
-           DISPLAY SEPARATOR 
-           DISPLAY PERCENT-GPA-STRING
-           DISPLAY " Less than 2.00                                   " 
-           PERCENT-GPA-LOW "%"
-           DISPLAY " Over 2.00 - under 3.00                           " 
-           PERCENT-GPA-MID "%"
-           DISPLAY " Over 3.00                                        " 
-           PERCENT-GPA-HIGH "%"
-           DISPLAY SEPARATOR
-           DISPLAY PERCENT-MAJOR-STRING
-           DISPLAY " Business                                         "
-           PERCENT-HIGH-BUSINESS "%"
-           DISPLAY " Liberal Arts                                     "
-           PERCENT-HIGH-LIBERAL-ARTS "%"
-           DISPLAY " Engineering                                      "
-           PERCENT-HIGH-ENGINEERING  "%"
-           DISPLAY SEPARATOR
-           DISPLAY HIGH-CREDIT-LOW-GPA-STRING
-           DISPLAY "                                                   "
-           HIGH-CREDIT-LOW-GPA
-           DISPLAY SEPARATOR
-           DISPLAY PERCENT-HIGH-GPA-CLASS-STRING
-           DISPLAY " Freshmen                                         "
-           PERCENT-HIGH-GPA-FRESHMEN "%"
-           DISPLAY " Sophomores                                       "
-           PERCENT-HIGH-GPA-SOPHOMORES "%"
-           DISPLAY " Juniors                                          "
-           PERCENT-HIGH-GPA-JUNIORS "%"
-           DISPLAY " Seniors                                          "
-           PERCENT-HIGH-GPA-SENIORS "%"
-           DISPLAY SEPARATOR.
+           MOVE SEPARATOR TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           MOVE PERCENT-GPA-STRING TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Less than 2.00                                   "
+               PERCENT-GPA-LOW "%" DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Over 2.00 - under 3.00                           "
+               PERCENT-GPA-MID "%" DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Over 3.00                                        "
+               PERCENT-GPA-HIGH "%"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           MOVE SEPARATOR TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           MOVE PERCENT-MAJOR-STRING TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Business                                         "
+               PERCENT-HIGH-BUSINESS "%"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Liberal Arts                                     "
+               PERCENT-HIGH-LIBERAL-ARTS "%"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Engineering                                      "
+               PERCENT-HIGH-ENGINEERING "%"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Continuing Education                             "
+               PERCENT-HIGH-CONT-ED "%"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           MOVE SEPARATOR TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           MOVE HIGH-CREDIT-LOW-GPA-STRING TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING "                                                   "
+               HIGH-CREDIT-LOW-GPA DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           MOVE SEPARATOR TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           MOVE PERCENT-HIGH-GPA-CLASS-STRING TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Freshmen                                         "
+               PERCENT-HIGH-GPA-FRESHMEN "%"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Sophomores                                       "
+               PERCENT-HIGH-GPA-SOPHOMORES "%"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Juniors                                          "
+               PERCENT-HIGH-GPA-JUNIORS "%"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Seniors                                          "
+               PERCENT-HIGH-GPA-SENIORS "%"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           STRING " Graduates                                        "
+               PERCENT-HIGH-GPA-GRADUATES "%"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE
+           MOVE SEPARATOR TO WS-REPORT-LINE
+           PERFORM 605-EMIT-LINE.
 
        999-ERROR.
-           DISPLAY ERROR-WARNING
-           ACCEPT  ERROR-WARNING.
+           MOVE SPACES TO ERROR-REC
+           MOVE WS-RECORD-COUNT TO ERR-RECORD-NO
+           MOVE WS-ERROR-REASON TO ERR-REASON
+           WRITE ERROR-REC.
