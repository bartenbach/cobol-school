@@ -12,6 +12,15 @@
        organization is line sequential.
        select terminal-out assign to display
        organization is line sequential.
+       select clean-file assign to "/home/proxa/doc/cob/c1104-clean"
+       organization is line sequential
+       file status is clean-file-status.
+       select reject-file assign to "/home/proxa/doc/cob/c1104-rej"
+       organization is line sequential
+       file status is reject-file-status.
+       select checkpoint-file assign to "/home/proxa/doc/cob/c1104-ckpt"
+       organization is line sequential
+       file status is checkpoint-file-status.
       ******************************************************************
 
       ******************************************************************
@@ -28,10 +37,53 @@
        fd terminal-out.
        01  print-rec.
            05 rec-line              pic x(30).
+       fd clean-file.
+       01  clean-rec.
+           05  clean-soc-sec        pic x(9).
+           05  clean-name           pic x(21).
+           05  clean-class-code     pic x(1).
+           05  clean-school-code    pic x(1).
+           05  clean-gpa            pic 9v99.
+           05  clean-credits        pic 9(3).
+       fd reject-file.
+       01  reject-rec.
+           05  reject-record-no     pic 9(6).
+           05  filler               pic x(3)  value space.
+           05  reject-soc-sec       pic x(9).
+           05  filler               pic x(3)  value space.
+           05  reject-reason        pic x(30).
+       fd checkpoint-file.
+       01  checkpoint-rec.
+           05  checkpoint-record-no       pic 9(6).
+           05  checkpoint-total-validated pic 9(4).
+           05  checkpoint-total-rejected  pic 9(4).
        working-storage section.
        01  eof                      pic 9(1)  value zero.
        01  err-msg                  pic x(30) value space.
-       01  counter                  pic 9(2)  value zero.
+       01  counter                  pic 9(6)  value zero.
+       01  record-valid             pic 9(1)  value 1.
+       01  total-validated          pic 9(4)  value zero.
+       01  total-rejected           pic 9(4)  value zero.
+       01  err-count-ssn            pic 9(4)  value zero.
+       01  err-count-name           pic 9(4)  value zero.
+       01  err-count-class          pic 9(4)  value zero.
+       01  err-count-school         pic 9(4)  value zero.
+       01  err-count-gpa            pic 9(4)  value zero.
+       01  err-count-credits        pic 9(4)  value zero.
+       01  err-category             pic x(7)  value space.
+       01  err-count-dup            pic 9(4)  value zero.
+       01  seen-ssn-table.
+           05  seen-ssn             pic x(9)  occurs 9999 times.
+       01  seen-ssn-count           pic 9(4)  value zero.
+       01  seen-ssn-capacity        pic 9(4)  value 9999.
+       01  dup-sub                  pic 9(4)  value zero.
+       01  duplicate-found          pic 9(1)  value zero.
+       01  checkpoint-file-status   pic xx    value spaces.
+       01  clean-file-status        pic xx    value spaces.
+       01  reject-file-status       pic xx    value spaces.
+       01  restart-point            pic 9(6)  value zero.
+       01  checkpoint-interval      pic 9(4)  value 1000.
+       01  checkpoint-countdown     pic 9(4)  value 1000.
       ******************************************************************
 
       ******************************************************************
@@ -39,12 +91,42 @@
        100-main.
          perform 100-init
          perform 150-read-file
+         perform 999-print-summary
          perform 999-close
          stop run.
 
        100-init.
          open input input-file
-         open output terminal-out.
+         open output terminal-out
+         open input checkpoint-file
+         if checkpoint-file-status = "00"
+           read checkpoint-file
+             at end
+               continue
+             not at end
+               move checkpoint-record-no to restart-point
+               move checkpoint-total-validated to total-validated
+               move checkpoint-total-rejected to total-rejected
+           end-read
+         end-if
+         close checkpoint-file
+         if restart-point > 0
+      *    a restart must not truncate clean/reject output already
+      *    written for records at or before restart-point.
+           open extend clean-file
+           if clean-file-status = "35"
+             close clean-file
+             open output clean-file
+           end-if
+           open extend reject-file
+           if reject-file-status = "35"
+             close reject-file
+             open output reject-file
+           end-if
+         else
+           open output clean-file
+           open output reject-file
+         end-if.
 
        150-read-file.
          perform until eof = 1
@@ -53,66 +135,203 @@
                move 1 to eof
              not at end
                add 1 to counter
-               perform 200-parse-rec
-               display " "
+               if counter <= restart-point
+                 perform 376-rebuild-seen-ssn
+               else
+                 move 1 to record-valid
+                 perform 200-parse-rec
+                 if record-valid = 1
+                   perform 350-write-clean
+                   add 1 to total-validated
+                 else
+                   add 1 to total-rejected
+                 end-if
+                 perform 700-checkpoint
+                 display " "
+               end-if
            end-read
          end-perform.
 
+       700-checkpoint.
+         subtract 1 from checkpoint-countdown
+         if checkpoint-countdown = 0
+           perform 750-write-checkpoint
+           move checkpoint-interval to checkpoint-countdown
+         end-if.
+
+       750-write-checkpoint.
+         open output checkpoint-file
+         move counter to checkpoint-record-no
+         move total-validated to checkpoint-total-validated
+         move total-rejected to checkpoint-total-rejected
+         write checkpoint-rec
+         close checkpoint-file.
+
+       350-write-clean.
+         move soc-sec-in     to clean-soc-sec
+         move name-in        to clean-name
+         move class-code-in  to clean-class-code
+         move school-code-in to clean-school-code
+         move gpa-in         to clean-gpa
+         move credits-in     to clean-credits
+         write clean-rec.
+
        200-parse-rec.
+      *  each check below is gated on record-valid so only the first
+      *  failure found for a record writes to the reject file - keeps
+      *  reject-rec count in step with total-rejected (one row apiece).
          if soc-sec-in not numeric
            move "Invalid SSN" to err-msg
+           move "SSN" to err-category
            perform 300-error-rtn
+         else
+           perform 375-check-duplicate
          end-if
-         if name-in = space
-           move "Invalid name" to err-msg
-           perform 300-error-rtn
+         if record-valid = 1
+           if name-in = space
+             move "Invalid name" to err-msg
+             move "NAME" to err-category
+             perform 300-error-rtn
+           end-if
          end-if
-         if class-code-in not=1 and not=2 and not=3 and not=4
-           move "Invalid class code" to err-msg
-           perform 300-error-rtn
+         if record-valid = 1
+           if class-code-in not=1 and not=2 and not=3 and not=4
+                                and not=5
+             move "Invalid class code" to err-msg
+             move "CLASS" to err-category
+             perform 300-error-rtn
+           end-if
          end-if
-         if school-code-in not=1 and not=2 and not=3
-           move "Invalid school code" to err-msg
-           perform 300-error-rtn
+         if record-valid = 1
+           if school-code-in not=1 and not=2 and not=3 and not=4
+             move "Invalid school code" to err-msg
+             move "SCHOOL" to err-category
+             perform 300-error-rtn
+           end-if
          end-if
-         if gpa-in < 0.0 or > 4.0
-           move "Invalid GPA" to err-msg
-           perform 300-error-rtn
+         if record-valid = 1
+           if gpa-in < 0.0 or > 4.0
+             move "Invalid GPA" to err-msg
+             move "GPA" to err-category
+             perform 300-error-rtn
+           end-if
          end-if
-         if credits-in = space or > 160 or credits-in not numeric
-           move "Invalid number credits" to err-msg
-           perform 300-error-rtn
-         else
-           if class-code-in = 1
-             if credits-in < 0 or > 30
-               move "Invalid number of credits" to err-msg
-               perform 300-error-rtn
+         if record-valid = 1
+           if credits-in = space or > 160 or credits-in not numeric
+             move "Invalid number credits" to err-msg
+             move "CREDIT" to err-category
+             perform 300-error-rtn
+           else
+             if class-code-in = 1
+               if credits-in < 0 or > 30
+                 move "Invalid number of credits" to err-msg
+                 move "CREDIT" to err-category
+                 perform 300-error-rtn
+               end-if
              end-if
-           end-if
-           if class-code-in = 2
-             if credits-in < 31 or > 59
-               move "Invalid number of creditsd" to err-msg
-               perform 300-error-rtn
+             if class-code-in = 2
+               if credits-in < 31 or > 59
+                 move "Invalid number of creditsd" to err-msg
+                 move "CREDIT" to err-category
+                 perform 300-error-rtn
+               end-if
              end-if
-           end-if
-           if class-code-in = 3
-             if credits-in < 60 or > 92
-               move "Invalid number of credits" to err-msg
-               perform 300-error-rtn
+             if class-code-in = 3
+               if credits-in < 60 or > 92
+                 move "Invalid number of credits" to err-msg
+                 move "CREDIT" to err-category
+                 perform 300-error-rtn
+               end-if
              end-if
-           end-if
-           if class-code-in = 4
-             if credits-in < 93 or > 160
-               move "Invalid number of credits" to err-msg
-               perform 300-error-rtn
+             if class-code-in = 4
+               if credits-in < 93 or > 160
+                 move "Invalid number of credits" to err-msg
+                 move "CREDIT" to err-category
+                 perform 300-error-rtn
+               end-if
              end-if
            end-if
          end-if.
          
+       375-check-duplicate.
+         move 0 to duplicate-found
+         perform varying dup-sub from 1 by 1
+                 until dup-sub > seen-ssn-count
+           if seen-ssn (dup-sub) = soc-sec-in
+             move 1 to duplicate-found
+           end-if
+         end-perform
+         if duplicate-found = 1
+           move "Duplicate SSN" to err-msg
+           move "DUP" to err-category
+           perform 300-error-rtn
+         else
+           if seen-ssn-count < seen-ssn-capacity
+             add 1 to seen-ssn-count
+             move soc-sec-in to seen-ssn (seen-ssn-count)
+           else
+             display "SEEN-SSN TABLE FULL - DUPLICATE CHECK SKIPPED: "
+                 soc-sec-in
+           end-if
+         end-if.
+
+       376-rebuild-seen-ssn.
+      *  on a restart, records at or before restart-point were already
+      *  validated and checkpointed on a prior run - re-learn their
+      *  SSNs here (silently) so 375-check-duplicate still catches a
+      *  duplicate that straddles the restart boundary.
+         if soc-sec-in numeric
+           move 0 to duplicate-found
+           perform varying dup-sub from 1 by 1
+                   until dup-sub > seen-ssn-count
+             if seen-ssn (dup-sub) = soc-sec-in
+               move 1 to duplicate-found
+             end-if
+           end-perform
+           if duplicate-found = 0 and seen-ssn-count < seen-ssn-capacity
+             add 1 to seen-ssn-count
+             move soc-sec-in to seen-ssn (seen-ssn-count)
+           end-if
+         end-if.
+
        300-error-rtn.
-         display "Record: " counter "   " err-msg.
+         display "Record: " counter "   " err-msg
+         move 0 to record-valid
+         move spaces to reject-rec
+         move counter to reject-record-no
+         move soc-sec-in to reject-soc-sec
+         move err-msg to reject-reason
+         write reject-rec
+         evaluate err-category
+           when "SSN"      add 1 to err-count-ssn
+           when "NAME"     add 1 to err-count-name
+           when "CLASS"    add 1 to err-count-class
+           when "SCHOOL"   add 1 to err-count-school
+           when "GPA"      add 1 to err-count-gpa
+           when "CREDIT"   add 1 to err-count-credits
+           when "DUP"      add 1 to err-count-dup
+         end-evaluate.
+
+       999-print-summary.
+         display "***** EXCEPTION SUMMARY *****"
+         display "Invalid SSN..........: " err-count-ssn
+         display "Invalid name..........: " err-count-name
+         display "Invalid class code....: " err-count-class
+         display "Invalid school code...: " err-count-school
+         display "Invalid GPA...........: " err-count-gpa
+         display "Invalid credits.......: " err-count-credits
+         display "Duplicate SSN.........: " err-count-dup
+         display "Total records read....: " counter
+         display "Total validated.......: " total-validated
+         display "Total rejected........: " total-rejected.
 
        999-close.
+         move zero to counter
+         move zero to total-validated
+         move zero to total-rejected
+         perform 750-write-checkpoint
          close input-file
-         close terminal-out.
+         close terminal-out
+         close clean-file
+         close reject-file.
       ******************************************************************
