@@ -14,6 +14,13 @@
            ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TERMINAL-OUT  ASSIGN TO DISPLAY
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YTD-FILE  ASSIGN TO "/home/proxa/doc/cob/c0701-ytd"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YTD-EMP-ID
+           FILE STATUS IS YTD-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "/home/proxa/doc/cob/c0701-x"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
       ***************************************************************
        DATA DIVISION.
@@ -21,21 +28,61 @@
        FILE SECTION.
        FD EMPLOYEE-FILE.
        01  EMPLOYEE-REC.
+           05  EMPLOYEE-ID-IN PIC X(5).
            05  NAME-IN     PIC X(15).
            05  HOURS-IN    PIC 9(3).
            05  RATE-IN     PIC 9V99.
+           05  RATE-IN-X   REDEFINES RATE-IN PIC X(3).
        FD TERMINAL-OUT.
        01  PRINT-REC.
            05  NAME-OUT    PIC X(15).
            05  GPAY-OUT    PIC $Z,ZZZ.99.
            05  FICA-OUT    PIC $ZZZ.99.
            05  NPAY-OUT    PIC $Z,ZZZ.99.
+       FD YTD-FILE.
+       01  YTD-REC.
+           05  YTD-EMP-ID  PIC X(5).
+           05  YTD-GROSS   PIC 9(7)V99.
+           05  YTD-FICA    PIC 9(7)V99.
+           05  YTD-NET     PIC 9(7)V99.
+       FD EXCEPTION-FILE.
+       01  EXCEPTION-REC.
+           05  EXC-NAME-OUT   PIC X(15).
+           05  EXC-HOURS-OUT  PIC ZZ9.
+           05  EXC-RATE-OUT   PIC X(3).
+           05  EXC-REASON     PIC X(20).
        WORKING-STORAGE SECTION.
        01  EOF             PIC 9        VALUE ZERO.
        01  TAX-RATE        PIC V9999    VALUE ZERO.
        01  WS-GPAY         PIC 9999V99  VALUE ZERO.
        01  WS-FICA         PIC 999V99   VALUE ZERO.
        01  WS-NPAY         PIC 9999V99  VALUE ZERO.
+       01  FICA-WAGE-BASE  PIC 9(6)V99  VALUE 168600.00.
+       01  WS-REMAINING-CAP PIC S9(7)V99 VALUE ZERO.
+       01  WS-TAXABLE-WAGES PIC 9(7)V99 VALUE ZERO.
+       01  YTD-STATUS      PIC XX       VALUE SPACES.
+           88  YTD-FOUND                VALUE "00".
+           88  YTD-NEW-KEY              VALUE "23" "35".
+       01  TOTAL-EMPLOYEES  PIC 9(5)     VALUE ZERO.
+       01  TOTAL-HOURS      PIC 9(7)     VALUE ZERO.
+       01  TOTAL-GROSS-PAY  PIC 9(9)V99  VALUE ZERO.
+       01  TOTAL-FICA-PAY   PIC 9(9)V99  VALUE ZERO.
+       01  TOTAL-NET-PAY    PIC 9(9)V99  VALUE ZERO.
+       01  TRAILER-LINE-1.
+           05  FILLER       PIC X(20) VALUE "EMPLOYEES PROCESSED:".
+           05  TRAILER-EMP-COUNT  PIC ZZ9.
+       01  TRAILER-LINE-2.
+           05  FILLER       PIC X(20) VALUE "TOTAL HOURS:".
+           05  TRAILER-HOURS      PIC ZZZZ9.
+       01  TRAILER-LINE-3.
+           05  FILLER       PIC X(20) VALUE "TOTAL GROSS PAY:".
+           05  TRAILER-GROSS      PIC $ZZZ,ZZZ.99.
+       01  TRAILER-LINE-4.
+           05  FILLER       PIC X(20) VALUE "TOTAL FICA:".
+           05  TRAILER-FICA       PIC $ZZZ,ZZZ.99.
+       01  TRAILER-LINE-5.
+           05  FILLER       PIC X(20) VALUE "TOTAL NET PAY:".
+           05  TRAILER-NET        PIC $ZZZ,ZZZ.99.
 
       ***************************************************************
        PROCEDURE DIVISION.
@@ -50,27 +97,111 @@
                        PERFORM 200-CALC
                END-READ
            END-PERFORM.
+           PERFORM 280-PRINT-TOTALS
            PERFORM 300-CLOSE
-       STOP RUN. 
+       STOP RUN.
 
 
        150-INIT.
            MOVE .0765 TO TAX-RATE
            OPEN INPUT EMPLOYEE-FILE
-           OPEN OUTPUT TERMINAL-OUT.
+           OPEN OUTPUT TERMINAL-OUT
+           OPEN OUTPUT EXCEPTION-FILE
+           OPEN I-O YTD-FILE
+           IF YTD-STATUS = "35"
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF.
 
 
        200-CALC.
-           MOVE NAME-IN TO NAME-OUT
-           COMPUTE WS-GPAY ROUNDED = HOURS-IN * RATE-IN
-           MOVE WS-GPAY TO GPAY-OUT
-           COMPUTE WS-FICA ROUNDED = WS-GPAY * TAX-RATE
-           MOVE WS-FICA TO FICA-OUT
-           COMPUTE WS-NPAY ROUNDED = WS-GPAY - WS-FICA
-           MOVE WS-NPAY TO NPAY-OUT
-           WRITE PRINT-REC.
+           IF HOURS-IN > 168 OR RATE-IN NOT NUMERIC
+               PERFORM 210-EXCEPTION
+           ELSE
+               MOVE NAME-IN TO NAME-OUT
+               IF HOURS-IN > 40
+                   COMPUTE WS-GPAY ROUNDED = 40 * RATE-IN +
+                       (HOURS-IN - 40) * RATE-IN * 1.5
+               ELSE
+                   COMPUTE WS-GPAY ROUNDED = HOURS-IN * RATE-IN
+               END-IF
+               MOVE WS-GPAY TO GPAY-OUT
+               PERFORM 220-LOOKUP-YTD
+               PERFORM 225-CALC-FICA
+               MOVE WS-FICA TO FICA-OUT
+               COMPUTE WS-NPAY ROUNDED = WS-GPAY - WS-FICA
+               MOVE WS-NPAY TO NPAY-OUT
+               WRITE PRINT-REC
+               PERFORM 250-UPDATE-YTD
+               ADD 1 TO TOTAL-EMPLOYEES
+               ADD HOURS-IN TO TOTAL-HOURS
+               ADD WS-GPAY TO TOTAL-GROSS-PAY
+               ADD WS-FICA TO TOTAL-FICA-PAY
+               ADD WS-NPAY TO TOTAL-NET-PAY
+           END-IF.
+
+
+       210-EXCEPTION.
+           MOVE NAME-IN TO EXC-NAME-OUT
+           MOVE HOURS-IN TO EXC-HOURS-OUT
+           MOVE RATE-IN-X TO EXC-RATE-OUT
+           IF HOURS-IN > 168
+               MOVE "HOURS EXCEED CAP" TO EXC-REASON
+           ELSE
+               MOVE "RATE NOT NUMERIC" TO EXC-REASON
+           END-IF
+           WRITE EXCEPTION-REC.
+
+
+       220-LOOKUP-YTD.
+           MOVE EMPLOYEE-ID-IN TO YTD-EMP-ID
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE ZERO TO YTD-GROSS YTD-FICA YTD-NET
+           END-READ.
+
+
+       225-CALC-FICA.
+           COMPUTE WS-REMAINING-CAP = FICA-WAGE-BASE - YTD-GROSS
+           IF WS-REMAINING-CAP NOT > 0
+               MOVE ZERO TO WS-TAXABLE-WAGES
+           ELSE
+               IF WS-GPAY > WS-REMAINING-CAP
+                   MOVE WS-REMAINING-CAP TO WS-TAXABLE-WAGES
+               ELSE
+                   MOVE WS-GPAY TO WS-TAXABLE-WAGES
+               END-IF
+           END-IF
+           COMPUTE WS-FICA ROUNDED = WS-TAXABLE-WAGES * TAX-RATE.
+
+
+       250-UPDATE-YTD.
+           ADD WS-GPAY TO YTD-GROSS
+           ADD WS-FICA TO YTD-FICA
+           ADD WS-NPAY TO YTD-NET
+           IF YTD-NEW-KEY
+               WRITE YTD-REC
+           ELSE
+               REWRITE YTD-REC
+           END-IF.
+
+
+       280-PRINT-TOTALS.
+           MOVE TOTAL-EMPLOYEES TO TRAILER-EMP-COUNT
+           WRITE PRINT-REC FROM TRAILER-LINE-1
+           MOVE TOTAL-HOURS TO TRAILER-HOURS
+           WRITE PRINT-REC FROM TRAILER-LINE-2
+           MOVE TOTAL-GROSS-PAY TO TRAILER-GROSS
+           WRITE PRINT-REC FROM TRAILER-LINE-3
+           MOVE TOTAL-FICA-PAY TO TRAILER-FICA
+           WRITE PRINT-REC FROM TRAILER-LINE-4
+           MOVE TOTAL-NET-PAY TO TRAILER-NET
+           WRITE PRINT-REC FROM TRAILER-LINE-5.
 
 
        300-CLOSE.
            CLOSE EMPLOYEE-FILE
-           CLOSE TERMINAL-OUT.
+           CLOSE TERMINAL-OUT
+           CLOSE EXCEPTION-FILE
+           CLOSE YTD-FILE.
