@@ -13,6 +13,9 @@
        organization is line sequential.
        select terminal-out assign to display
        organization is line sequential.
+       select history-file assign to "/home/proxa/doc/cob/c1004-hist"
+       organization is line sequential
+       file status is history-file-status.
 
       ******************************************************************
        data division.
@@ -29,6 +32,13 @@
        fd terminal-out.
        01  print-rec.
            05 record-line             pic x(30).
+       fd history-file.
+       01  history-rec.
+           05 hist-school-code        pic 9(1).
+           05 hist-class-code         pic 9(1).
+           05 hist-avg-gpa            pic 9.99.
+           05 hist-headcount          pic 999.
+           05 hist-run-date           pic 9(6).
 
        working-storage section.
        01  eof                        pic 9(1)  value zero.
@@ -37,6 +47,16 @@
        01  total-students             pic 9(2)  value zero.
        01  school-changed             pic 9(1)  value zero.
        01  total-gpa                  pic 99v99 value zero.
+       01  prev-school-code           pic 9(1)  value zero.
+       01  prev-class-code            pic 9(1)  value zero.
+       01  grand-total-students       pic 9(4)  value zero.
+       01  grand-total-gpa            pic 9(4)v99 value zero.
+       01  college-avg-line.
+           05 filler                  pic x(26)
+              value "COLLEGE-WIDE AVERAGE GPA: ".
+           05 college-avg-gpa         pic 9.99 value zero.
+       01  run-date                   pic 9(6)  value zero.
+       01  history-file-status        pic xx    value spaces.
        01  school-hdr.
            05 filler                  pic x(8)  value "SCHOOL: ".
            05 school-name             pic x(12) value spaces.
@@ -45,9 +65,12 @@
            05 filler                  pic x(5)  value "CLASS".
            05 filler                  pic x(9)  value spaces.
            05 filler                  pic x(11) value "AVERAGE GPA".
+           05 filler                  pic x(3)  value "CT.".
        01  class-entry.
            05 class-name              pic x(19) value spaces.
            05 avg-gpa                 pic 9.99 value zero.
+           05 filler                  pic x(3)  value spaces.
+           05 class-headcount         pic zz9   value zero.
 
       ******************************************************************
        procedure division.
@@ -61,16 +84,18 @@
        300-read-file.
          perform until eof = 1 
            read input-file
-             at end 
+             at end
                move 1 to eof
       *        when eof detected, write last parsed class..
                perform 475-write-class
+               perform 480-write-college-avg
              not at end
                perform 400-parse-rec
            end-read
          end-perform.
          
        400-parse-rec.
+          perform 380-check-sequence
           if school-code-in equal current-school
             perform 450-parse-class
           else
@@ -85,6 +110,25 @@
             perform 450-parse-class
           end-if.
 
+       380-check-sequence.
+      *  c1004 must arrive sorted ascending by school then class -
+      *  a violation means the control breaks below can't be trusted.
+         if school-code-in < prev-school-code
+           display "C1004 OUT OF SEQUENCE - SCHOOL CODE OUT OF ORDER"
+           perform 250-close
+           move 16 to return-code
+           stop run
+         end-if
+         if school-code-in equal prev-school-code
+             and class-code-in < prev-class-code
+           display "C1004 OUT OF SEQUENCE - CLASS CODE OUT OF ORDER"
+           perform 250-close
+           move 16 to return-code
+           stop run
+         end-if
+         move school-code-in to prev-school-code
+         move class-code-in to prev-class-code.
+
        425-write-school-hdr.
           write print-rec from school-hdr after advancing 3 lines
           write print-rec from column-hdr after advancing 2 lines.
@@ -94,6 +138,8 @@
          if class-code-in equal current-class
            add 1 to total-students
            add gpa-in to total-gpa
+           add 1 to grand-total-students
+           add gpa-in to grand-total-gpa
          else
            if current-class not zero and school-changed not equal 1
              perform 475-write-class
@@ -101,6 +147,8 @@
            perform 465-init-class
            add 1 to total-students
            add gpa-in to total-gpa
+           add 1 to grand-total-students
+           add gpa-in to grand-total-gpa
          end-if.
 
        465-init-class.
@@ -113,14 +161,27 @@
        475-write-class.
          compute avg-gpa rounded = total-gpa / total-students
          move avg-gpa to avg-gpa
-         write print-rec from class-entry after advancing 1 line.
+         move total-students to class-headcount
+         write print-rec from class-entry after advancing 1 line
+         move current-school to hist-school-code
+         move current-class to hist-class-code
+         move avg-gpa to hist-avg-gpa
+         move total-students to hist-headcount
+         move run-date to hist-run-date
+         write history-rec.
          
         
+       480-write-college-avg.
+         compute college-avg-gpa rounded =
+                 grand-total-gpa / grand-total-students
+         write print-rec from college-avg-line after advancing 3 lines.
+
        500-school-name.
          evaluate school-code-in
            when 1        move "BUSINESS"      to school-name
            when 2        move "LIBERAL ARTS"  to school-name
            when 3        move "ENGINEERING"   to school-name
+           when 4        move "CONT ED"       to school-name
            when other    move "UNKNOWN"       to school-name
          end-evaluate.
 
@@ -135,9 +196,16 @@
 
        150-init.
          open input input-file
-         open output terminal-out.
+         open output terminal-out
+         accept run-date from date
+         open extend history-file
+         if history-file-status = "35"
+           close history-file
+           open output history-file
+         end-if.
 
        250-close.
          close input-file
-         close terminal-out.
+         close terminal-out
+         close history-file.
            
