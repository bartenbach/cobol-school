@@ -12,6 +12,9 @@
        organization is line sequential.
        select terminal-out assign to display
        organization is line sequential.
+       select trend-file assign to "/home/proxa/doc/cob/c1201-trend"
+       organization is line sequential
+       file status is trend-file-status.
       ******************************************************************
 
       ******************************************************************
@@ -32,6 +35,17 @@
            05  filler                         pic x(15).
            05  salesman-name-out              pic x(20).
            05  total-sales-out                pic $zzzz.99.
+           05  filler                         pic x(4).
+           05  commission-out                 pic $z,zzz.99.
+           05  filler                         pic x(3).
+           05  zero-sales-flag                pic x(17).
+
+       fd trend-file.
+       01  trend-rec.
+           05  trend-period                   pic 9(6).
+           05  trend-salesperson-no           pic 9(2).
+           05  trend-salesperson-name         pic x(20).
+           05  trend-total-sales              pic 9(6)v99.
 
        working-storage section.
        01  eof                                 pic 9(1)     value zero.
@@ -39,20 +53,43 @@
        01  sub                                 pic 9(2)     value zero.
        01  total-company-sales                 pic 9(6)v99  value zero.
        01  sales-totals.
-           05  total-sales   occurs 20 times   pic 9(4)v99  value zero.
-           05  salesman-name occurs 20 times   pic x(20)    value space.
+           05  total-sales   occurs 50 times   pic 9(4)v99  value zero.
+           05  salesman-name occurs 50 times   pic x(20)    value space.
+           05  commission-earned occurs 50 times pic 9(4)v99 value zero.
+       01  table-capacity                      pic 9(2)     value 50.
+       01  roster-table.
+           05  roster-entry occurs 50 times.
+               10  roster-salesperson-no        pic 9(2).
+               10  roster-name                  pic x(20).
+               10  roster-total                 pic 9(4)v99.
+               10  roster-commission            pic 9(4)v99.
+       01  roster-count                         pic 9(2)     value zero.
+       01  roster-sub                           pic 9(2)     value zero.
+       01  roster-sub2                          pic 9(2)     value zero.
+       01  roster-temp-entry.
+           05  roster-temp-salesperson-no       pic 9(2).
+           05  roster-temp-name                 pic x(20).
+           05  roster-temp-total                pic 9(4)v99.
+           05  roster-temp-commission           pic 9(4)v99.
+       01  trend-file-status               pic xx      value spaces.
+       01  ws-period                             pic 9(6)    value zero.
+       01  commission-threshold           pic 9(4)v99  value 1000.
+       01  commission-rate-low                 pic v99      value .10.
+       01  commission-rate-high                pic v99      value .15.
        01  hdr-main                            pic x(60)    value space.
        01  hdr-1.
            05  sls-no                          pic x(16)    value space.
            05  filler                          pic x(4)     value space.
            05  sls-name                        pic x(16)    value space.
-           05  filler                          pic x(6)     value space.
+           05  filler                          pic x(2)     value space.
            05  sls-total                       pic x(16)    value space.
+           05  filler                          pic x(1)     value space.
+           05  sls-commission                  pic x(14)    value space.
        01  end-line.
            05  filler                          pic x(30)    value space.
            05  end-line-string                 pic x(20)    value space.
            05  end-line-total-co-sales         pic $zzz,zzz.99.
-          
+
       ******************************************************************
 
       ******************************************************************
@@ -83,27 +120,101 @@
          move "SALESPERSON NO." to sls-no
          move "SALESPERSON NAME" to sls-name
          move "TOTAL SALES" to sls-total
-         move "TOTAL COMPANY SALES" to end-line-string.
+         move "COMMISSION" to sls-commission
+         move "TOTAL COMPANY SALES" to end-line-string
+         accept ws-period from date
+         open extend trend-file
+         if trend-file-status = "35"
+           close trend-file
+           open output trend-file
+         end-if.
 
        250-parse-rec.
-         move salesperson-name to salesman-name (salesperson-no)
-         add amt-of-sales to total-sales (salesperson-no)
-         add amt-of-sales to total-company-sales.
+         if salesperson-no < 1 or > table-capacity
+           display "SALESPERSON NO. OUT OF RANGE: " salesperson-no
+         else
+           move salesperson-name to salesman-name (salesperson-no)
+           add amt-of-sales to total-sales (salesperson-no)
+           add amt-of-sales to total-company-sales
+         end-if.
        
+       275-calc-commission.
+         if total-sales (sub) > commission-threshold
+           compute commission-earned (sub) rounded =
+                   commission-threshold * commission-rate-low +
+                   (total-sales (sub) - commission-threshold) *
+                   commission-rate-high
+         else
+           compute commission-earned (sub) rounded =
+                   total-sales (sub) * commission-rate-low
+         end-if.
+
+       280-build-roster.
+         perform varying sub from 1 by 1 until sub > table-capacity
+           if salesman-name (sub) not zeros
+             perform 275-calc-commission
+             add 1 to roster-count
+             move sub to roster-salesperson-no (roster-count)
+             move salesman-name (sub) to roster-name (roster-count)
+             move total-sales (sub) to roster-total (roster-count)
+             move commission-earned (sub)
+                 to roster-commission (roster-count)
+           end-if
+         end-perform.
+
+       290-sort-roster.
+         perform varying roster-sub from 1 by 1
+             until roster-sub > roster-count - 1
+           perform varying roster-sub2 from 1 by 1
+               until roster-sub2 > roster-count - roster-sub
+             if roster-total (roster-sub2) <
+                roster-total (roster-sub2 + 1)
+               move roster-entry (roster-sub2) to roster-temp-entry
+               move roster-entry (roster-sub2 + 1)
+                   to roster-entry (roster-sub2)
+               move roster-temp-entry to roster-entry (roster-sub2 + 1)
+             end-if
+           end-perform
+         end-perform.
+
+       295-write-trend.
+         move ws-period to trend-period
+         move zero to trend-salesperson-no
+         move "TOTAL COMPANY" to trend-salesperson-name
+         move total-company-sales to trend-total-sales
+         write trend-rec
+         perform varying roster-sub from 1 by 1
+             until roster-sub > roster-count
+           move ws-period to trend-period
+           move roster-salesperson-no (roster-sub)
+               to trend-salesperson-no
+           move roster-name (roster-sub) to trend-salesperson-name
+           move roster-total (roster-sub) to trend-total-sales
+           write trend-rec
+         end-perform.
+
        300-print-report.
+         perform 280-build-roster
+         perform 290-sort-roster
+         perform 295-write-trend
          write big-line
          move spaces to big-line
          write big-line
          write big-line from hdr-1
          move spaces to big-line
          write big-line
-         perform varying sub from 1 by 1 until sub > 20
-           if salesman-name (sub) not zeros
-             move sub to salesman-no-out
-             move salesman-name (sub) to salesman-name-out
-             move total-sales (sub) to total-sales-out
-             write out-line
+         perform varying roster-sub from 1 by 1
+             until roster-sub > roster-count
+           move roster-salesperson-no (roster-sub) to salesman-no-out
+           move roster-name (roster-sub) to salesman-name-out
+           move roster-total (roster-sub) to total-sales-out
+           move roster-commission (roster-sub) to commission-out
+           if roster-total (roster-sub) = zero
+             move "*** NO SALES ***" to zero-sales-flag
+           else
+             move spaces to zero-sales-flag
            end-if
+           write out-line
          end-perform
          move spaces to big-line
          write big-line
@@ -112,5 +223,6 @@
 
        999-close.
          close input-file
-         close terminal-out.
+         close terminal-out
+         close trend-file.
       ******************************************************************
